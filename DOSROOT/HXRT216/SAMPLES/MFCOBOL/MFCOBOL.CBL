@@ -9,24 +9,430 @@
        environment division.
        special-names.
          call-convention 74 is WINAPI.
+       input-output section.
+       file-control.
+           select auditLogFile assign "AUDIT-LOG"
+                  organization line sequential
+                  file status is auditFileStatus.
+           select restartFile assign "RESTART-FILE"
+                  organization line sequential
+                  file status is restartFileStatus.
+           select jobControlFile assign "JOB-CONTROL-FILE"
+                  organization indexed
+                  access mode dynamic
+                  record key is jobCtlJobId
+                  file status is jobCtlFileStatus.
+           select bannerFallbackFile assign "BANNER-OUT"
+                  organization line sequential
+                  file status is bannerFallbackStatus.
       *
        data division.
+       file section.
+       fd  auditLogFile
+           label records are standard.
+           copy "LOGREC.CPY".
+       fd  restartFile
+           label records are standard.
+           copy "RESTREC.CPY".
+       fd  jobControlFile
+           label records are standard.
+           copy "JOBCTL.CPY".
+       fd  bannerFallbackFile
+           label records are standard.
+         01 bannerFallbackRecord pic x(84).
+      *
        working-storage section.
-         01 hConout   pic x(04) comp-5.
-         01 text1     pic x(14) value "hello, world"&x'0d0a'.
-         01 dwWritten pic x(04) comp-5.
-         01 rc        pic x(04) comp-5.
+         01 hConout       pic x(04) comp-5.
+         01 dwWritten     pic x(04) comp-5.
+         01 rc            pic x(04) comp-5.
+         01 invalidHandle pic x(04) comp-5 value 4294967295.
+         01 msgText      pic x(60).
+         01 auditFileStatus pic x(02).
+         01 restartFileStatus pic x(02).
+         01 jobCtlFileStatus pic x(02).
+         01 bannerFallbackStatus pic x(02).
+         01 stepName        pic x(08) value "COBSMPL".
+         01 consoleAvailFlag pic x(01) value "Y".
+            88 consoleAvailable   value "Y".
+            88 consoleUnavailable value "N".
+         01 jobCtlFoundFlag pic x(01) value "N".
+            88 jobCtlFound  value "Y".
+         01 jobOutcomeStatus pic x(08) value spaces.
+         01 parmScanPtr      pic 9(04) comp-5.
+      *   elapsed-time bracket around this run's actual work, from
+      *   just before the console/fallback banner write through the
+      *   checkpoint and job-control bookkeeping at the end of the
+      *   step. elapsedTrackedFlag is "Y" only when startTick was
+      *   actually captured (a disabled/skipped job never gets one).
+         01 elapsedTrackedFlag pic x(01) value "N".
+            88 elapsedTracked  value "Y".
+         01 startTick        pic x(04) comp-5.
+         01 endTick          pic x(04) comp-5.
+         01 elapsedMs        pic 9(09) comp-5 value 0.
+         01 elapsedDisplay   pic 9(09).
+         01 elapsedLine      pic x(40).
+         01 elapsedLineLen   pic x(04) comp-5.
+      *   length of a banner/elapsed line with its WriteConsoleA-only
+      *   trailing CR/LF trimmed off, for the BANNER-OUT fallback
+      *   file - a LINE SEQUENTIAL WRITE already appends its own
+      *   record terminator.
+         01 fallbackLineLen  pic x(04) comp-5.
+      *   banner text is supplied by the caller via parm instead of
+      *   being a fixed literal, so one compiled cobsmpl serves every
+      *   job in the batch stream.
+         01 defaultBannerText pic x(60) value "hello, world".
+         01 shopName          pic x(40)
+              value "ACME DATA CENTER - BATCH STREAM".
+         copy "PARMBNR.CPY".
+         copy "SYSTIME.CPY".
+      *   full multi-line startup banner - one table entry per line,
+      *   written to the console with one WriteConsoleA call apiece.
+         01 bannerLineCount pic 9(02) value 5.
+         01 bannerIdx       pic 9(02).
+         01 bannerTable.
+            05 bannerEntry occurs 5 times.
+               10 bannerEntryText pic x(84).
+               10 bannerEntryLen  pic x(04) comp-5.
       *
        procedure division.
+      *
+       0000-main.
+           perform 1000-initialize.
+           perform 1200-get-timestamp.
+           perform 1400-check-job-control.
+           if jobCtlDisabled
+              perform 1600-skip-disabled
+           else
+              perform 2000-get-console-handle
+              perform 2400-build-banner-table
+              perform 2600-get-start-tick
+              if consoleAvailable
+                 perform 2800-write-console-banner
+              else
+                 perform 3000-write-banner-fallback
+              end-if
+           end-if
+           perform 3400-determine-outcome.
+           go to 9999-exit.
+      *
+       1000-initialize.
+           move spaces to parmBannerRec.
+           move spaces to jobOutcomeStatus.
+           accept parmBannerLine from command-line.
+           if parmBannerLine = spaces
+              move stepName         to parmJobId
+              move "SYSOPR"         to parmOperatorId
+              move defaultBannerText to parmBannerText
+           else
+      *      only the job-id and operator-id are fixed-width tokens -
+      *      the rest of the line, however many words, is the banner
+      *      text, so it is taken by reference modification past the
+      *      first two tokens instead of being unstrung into a third
+      *      fixed target, which would keep only its first word.
+              move 1 to parmScanPtr
+              unstring parmBannerLine delimited by all spaces
+                   into parmJobId parmOperatorId
+                   with pointer parmScanPtr
+              end-unstring
+              move spaces to parmBannerText
+              if parmScanPtr <= length of parmBannerLine
+                 move parmBannerLine(parmScanPtr:) to parmBannerText
+              end-if
+              move function trim(parmBannerText) to parmBannerText
+           end-if.
+      *
+       1200-get-timestamp.
+           call WINAPI "GetLocalTime" using
+                by reference sysTimeRec
+           move stYear   to tsYear
+           move stMonth  to tsMonth
+           move stDay    to tsDay
+           move stHour   to tsHour
+           move stMinute to tsMinute
+           move stSecond to tsSecond.
+      *
+       1400-check-job-control.
+      *   no control record for this job means "run unconditionally",
+      *   the same as before the job-control file existed.
+           move "Y" to jobCtlEnabledFlag
+           move "N" to jobCtlFoundFlag
+           move parmJobId to jobCtlJobId
+           open input jobControlFile
+           if jobCtlFileStatus = "00"
+              read jobControlFile
+                 invalid key move "Y" to jobCtlEnabledFlag
+                 not invalid key move "Y" to jobCtlFoundFlag
+              end-read
+              close jobControlFile
+           end-if.
+      *
+       1600-skip-disabled.
+           move "cobsmpl: job disabled in job control file" to msgText
+           move 4 to return-code
+           move "SKIPPED" to jobOutcomeStatus
+           display msgText.
+      *
+       2000-get-console-handle.
       *   call WINAPI "DebugBreak"
-          call WINAPI "GetStdHandle" using
-				by value -11
+           call WINAPI "GetStdHandle" using
+                by value -11
                 returning hConout
-          call WINAPI "WriteConsoleA" using
-				by value hConout
-                by reference text1
-                by value 14
+      *   an invalid handle just means there is no attached console
+      *   (e.g. an unattended scheduler run) - fall back to writing
+      *   the banner to a file instead of treating it as a failure.
+           if hConout = invalidHandle
+              move "N" to consoleAvailFlag
+           else
+              move "Y" to consoleAvailFlag
+           end-if.
+      *
+       2400-build-banner-table.
+           move spaces to bannerEntryText(1)
+           string function trim(shopName) delimited by size
+                 x"0d0a"                  delimited by size
+                 into bannerEntryText(1)
+           end-string
+           move function length(function trim(bannerEntryText(1)))
+                to bannerEntryLen(1)
+
+           move spaces to bannerEntryText(2)
+           string "RUN DATE/TIME: " delimited by size
+                 tsDisplay          delimited by size
+                 x"0d0a"            delimited by size
+                 into bannerEntryText(2)
+           end-string
+           move function length(function trim(bannerEntryText(2)))
+                to bannerEntryLen(2)
+
+           move spaces to bannerEntryText(3)
+           string "JOB/STEP ID: "         delimited by size
+                 function trim(parmJobId) delimited by size
+                 x"0d0a"                  delimited by size
+                 into bannerEntryText(3)
+           end-string
+           move function length(function trim(bannerEntryText(3)))
+                to bannerEntryLen(3)
+
+           move spaces to bannerEntryText(4)
+           string "OPERATOR ID: "              delimited by size
+                 function trim(parmOperatorId) delimited by size
+                 x"0d0a"                       delimited by size
+                 into bannerEntryText(4)
+           end-string
+           move function length(function trim(bannerEntryText(4)))
+                to bannerEntryLen(4)
+
+           move spaces to bannerEntryText(5)
+           string function trim(parmBannerText) delimited by size
+                 x"0d0a"                        delimited by size
+                 into bannerEntryText(5)
+           end-string
+           move function length(function trim(bannerEntryText(5)))
+                to bannerEntryLen(5).
+      *
+       2600-get-start-tick.
+           call WINAPI "GetTickCount"
+                returning startTick
+           move "Y" to elapsedTrackedFlag.
+      *
+       2800-write-console-banner.
+           perform 2900-write-banner-line
+                   varying bannerIdx from 1 by 1
+                   until bannerIdx > bannerLineCount.
+      *
+       2900-write-banner-line.
+           call WINAPI "WriteConsoleA" using
+                by value hConout
+                by reference bannerEntryText(bannerIdx)
+                by value bannerEntryLen(bannerIdx)
                 by reference dwWritten
                 by value 0
                 returning rc
-          goback.
+           if rc = 0
+              move "cobsmpl: console write failed" to msgText
+              move 16 to return-code
+              display msgText
+           end-if.
+      *
+       3000-write-banner-fallback.
+           open extend bannerFallbackFile
+           if bannerFallbackStatus not = "00"
+              open output bannerFallbackFile
+           end-if
+           if bannerFallbackStatus = "00"
+              perform 3100-write-fallback-line
+                      varying bannerIdx from 1 by 1
+                      until bannerIdx > bannerLineCount
+              close bannerFallbackFile
+           else
+              move "cobsmpl: banner fallback file open failed"
+                to msgText
+              move 16 to return-code
+              display msgText
+           end-if.
+      *
+       3100-write-fallback-line.
+      *   bannerEntryText carries a trailing CR/LF for the raw
+      *   WriteConsoleA path (2900-write-banner-line) - a LINE
+      *   SEQUENTIAL WRITE already appends its own record
+      *   terminator, so that CR/LF has to come off first or every
+      *   line here comes out followed by a blank line.
+           compute fallbackLineLen = bannerEntryLen(bannerIdx) - 2
+           write bannerFallbackRecord
+              from bannerEntryText(bannerIdx)(1:fallbackLineLen).
+      *
+       3400-determine-outcome.
+      *   a deliberately skipped (disabled) job is not a failure -
+      *   1600-skip-disabled already stamps jobOutcomeStatus itself,
+      *   so only default it here for the normal run path.
+           if jobOutcomeStatus = spaces
+              if return-code = zero
+                 move "COMPLETE" to jobOutcomeStatus
+              else
+                 move "FAILED" to jobOutcomeStatus
+              end-if
+           end-if.
+      *
+       9100-update-job-control.
+      *   record this run's outcome back on the control record so the
+      *   next operator running jobmaint (or reading the file
+      *   directly) can see when this job last ran and how it came
+      *   out. jobs with no control record (jobCtlFound = "N") have
+      *   nothing to update.
+           if jobCtlFound
+              move parmJobId to jobCtlJobId
+              open i-o jobControlFile
+              if jobCtlFileStatus = "00"
+                 read jobControlFile
+                    invalid key
+                       continue
+                    not invalid key
+                       move tsDisplay        to jobCtlLastRunTs
+                       move jobOutcomeStatus to jobCtlLastStatus
+                       rewrite jobControlRecord
+                          invalid key continue
+                       end-rewrite
+                 end-read
+                 close jobControlFile
+              end-if
+           end-if.
+      *
+       9200-write-checkpoint.
+           move stepName         to restartStepName
+           move tsDisplay        to restartStartTs
+           move jobOutcomeStatus to restartStatus
+           open extend restartFile
+           if restartFileStatus not = "00"
+              open output restartFile
+           end-if
+           if restartFileStatus = "00"
+              write restartRecord
+              close restartFile
+           else
+              move "cobsmpl: restart file open failed" to msgText
+              move 16 to return-code
+              display msgText
+           end-if.
+      *
+       9300-compute-elapsed.
+      *   captured as late as practical - after the checkpoint and
+      *   job-control bookkeeping above, not just around the banner
+      *   write - so the elapsed figure reflects this step's real
+      *   wall-clock cost. only the final audit-log write itself
+      *   (9500, immediately below) falls outside the window, since
+      *   that record is what carries the figure.
+           call WINAPI "GetTickCount"
+                returning endTick
+           compute elapsedMs = endTick - startTick
+           move elapsedMs to elapsedDisplay
+           move spaces to elapsedLine
+           string "ELAPSED MS: " delimited by size
+                 elapsedDisplay  delimited by size
+                 x"0d0a"         delimited by size
+                 into elapsedLine
+           end-string
+           move function length(function trim(elapsedLine))
+                to elapsedLineLen.
+      *
+       9400-log-elapsed.
+           if consoleAvailable
+              call WINAPI "WriteConsoleA" using
+                   by value hConout
+                   by reference elapsedLine
+                   by value elapsedLineLen
+                   by reference dwWritten
+                   by value 0
+                   returning rc
+              if rc = 0
+                 move "cobsmpl: console write failed" to msgText
+                 move 16 to return-code
+                 display msgText
+              end-if
+           else
+      *      elapsedLine also carries a trailing CR/LF baked in for
+      *      the WriteConsoleA path above - strip it before writing
+      *      to the LINE SEQUENTIAL fallback file for the same
+      *      reason 3100-write-fallback-line does.
+              compute fallbackLineLen = elapsedLineLen - 2
+              open extend bannerFallbackFile
+              if bannerFallbackStatus not = "00"
+                 open output bannerFallbackFile
+              end-if
+              if bannerFallbackStatus = "00"
+                 write bannerFallbackRecord
+                    from elapsedLine(1:fallbackLineLen)
+                 close bannerFallbackFile
+              else
+                 move "cobsmpl: banner fallback file open failed"
+                   to msgText
+                 move 16 to return-code
+                 display msgText
+              end-if
+           end-if.
+      *
+       9500-write-audit-log.
+           move parmJobId            to logJobId
+           move tsDisplay            to logTimestamp
+           move parmBannerText(1:40) to logMessage
+           move return-code          to logReturnCode
+           move elapsedMs            to logElapsedMs
+           open extend auditLogFile
+           if auditFileStatus not = "00"
+              open output auditLogFile
+           end-if
+           if auditFileStatus = "00"
+              write logRecord
+              close auditLogFile
+           else
+              move "cobsmpl: audit log open failed" to msgText
+              move 16 to return-code
+              display msgText
+           end-if.
+      *
+       9600-finalize-outcome.
+      *   9100 and 9200 above persisted this run's outcome as of just
+      *   before they ran. if the checkpoint write, the job-control
+      *   rewrite, or the audit-log open then itself failed and
+      *   pushed return-code to a non-zero value, jobOutcomeStatus is
+      *   still sitting on the earlier COMPLETE - the job-control and
+      *   restart records now understate what actually happened, and
+      *   auditrpt has nothing to flag. escalate to FAILED and
+      *   re-persist both records so they carry the true outcome. a
+      *   SKIPPED run is never escalated here - skipping was
+      *   deliberate, not a failure that happened along the way.
+           if jobOutcomeStatus = "COMPLETE" and return-code not = zero
+              move "FAILED" to jobOutcomeStatus
+              perform 9100-update-job-control
+              perform 9200-write-checkpoint
+           end-if.
+      *
+       9999-exit.
+           perform 9100-update-job-control.
+           perform 9200-write-checkpoint.
+           if elapsedTracked
+              perform 9300-compute-elapsed
+              perform 9400-log-elapsed
+           end-if
+           perform 9500-write-audit-log.
+           perform 9600-finalize-outcome.
+           goback.
