@@ -0,0 +1,151 @@
+      * MicroFocus Object Cobol utility - daily job-start audit report
+      $set mf case ans85 defaultbyte"00" noosvs nobound
+      $set align"4"
+      *
+       identification division.
+      *
+       program-id. auditrpt.
+      *
+      *   reads the AUDIT-LOG cobsmpl (and any other batch step) has
+      *   been appending to all day and produces a formatted listing
+      *   on AUDIT-RPT, flagging every entry with a non-zero return
+      *   code, so shift handoff can reconcile the day's starts in
+      *   one pass instead of re-scanning console scrollback.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select auditLogFile assign "AUDIT-LOG"
+                  organization line sequential
+                  file status is auditFileStatus.
+           select reportFile assign "AUDIT-RPT"
+                  organization line sequential
+                  file status is reportFileStatus.
+      *
+       data division.
+       file section.
+       fd  auditLogFile
+           label records are standard.
+           copy "LOGREC.CPY".
+       fd  reportFile
+           label records are standard.
+         01 reportRecord pic x(120).
+      *
+       working-storage section.
+         01 auditFileStatus  pic x(02).
+         01 reportFileStatus pic x(02).
+         01 auditEofFlag     pic x(01) value "N".
+            88 auditEof      value "Y".
+         01 reportDate       pic 9(08).
+         01 reportDateText redefines reportDate pic x(08).
+         01 logDateDigits    pic x(08).
+         01 entryCount       pic 9(06) value 0.
+         01 flagCount        pic 9(06) value 0.
+         01 msgText          pic x(60).
+         01 detailLine.
+            05 dlJobId       pic x(08).
+            05 filler        pic x(02) value spaces.
+            05 dlTimestamp   pic x(19).
+            05 filler        pic x(02) value spaces.
+            05 dlMessage     pic x(40).
+            05 filler        pic x(02) value spaces.
+            05 dlReturnCode  pic z(03)9.
+            05 filler        pic x(02) value spaces.
+            05 dlElapsedMs   pic z(08)9.
+            05 filler        pic x(02) value spaces.
+            05 dlFlag        pic x(20).
+         01 summaryLine      pic x(60).
+      *
+       procedure division.
+      *
+       0000-main.
+           perform 1000-initialize.
+           perform 2000-open-files.
+           perform 3000-write-heading.
+           perform 4000-process-audit-log
+              until auditEof.
+           perform 5000-write-summary.
+           perform 8000-close-files.
+           go to 9999-exit.
+      *
+       1000-initialize.
+           accept reportDate from date yyyymmdd.
+      *
+       2000-open-files.
+           open input auditLogFile
+           if auditFileStatus not = "00"
+              move "auditrpt: AUDIT-LOG open failed" to msgText
+              move 16 to return-code
+              display msgText
+              go to 9999-exit
+           end-if
+           open output reportFile
+           if reportFileStatus not = "00"
+              move "auditrpt: AUDIT-RPT open failed" to msgText
+              move 16 to return-code
+              display msgText
+              close auditLogFile
+              go to 9999-exit
+           end-if.
+      *
+       3000-write-heading.
+           move spaces to summaryLine
+           string "DAILY JOB-START AUDIT REPORT - RUN DATE "
+                        delimited by size
+                 reportDate delimited by size
+                 into summaryLine
+           end-string
+           write reportRecord from summaryLine
+           move spaces to reportRecord
+           write reportRecord.
+      *
+       4000-process-audit-log.
+           read auditLogFile
+              at end move "Y" to auditEofFlag
+              not at end perform 4200-check-record-date
+           end-read.
+      *
+       4200-check-record-date.
+      *   AUDIT-LOG is never rotated - cobsmpl just keeps appending to
+      *   it - so a "daily" report has to filter on each entry's own
+      *   date instead of listing every entry ever logged.
+           move logTimestamp(1:4) to logDateDigits(1:4)
+           move logTimestamp(6:2) to logDateDigits(5:2)
+           move logTimestamp(9:2) to logDateDigits(7:2)
+           if logDateDigits = reportDateText
+              perform 4500-format-detail-line
+           end-if.
+      *
+       4500-format-detail-line.
+           add 1 to entryCount
+           move spaces      to detailLine
+           move logJobId     to dlJobId
+           move logTimestamp to dlTimestamp
+           move logMessage   to dlMessage
+           move logReturnCode to dlReturnCode
+           move logElapsedMs  to dlElapsedMs
+           move spaces to dlFlag
+           if logReturnCode not = 0
+              move "*** NON-ZERO RC ***" to dlFlag
+              add 1 to flagCount
+           end-if
+           write reportRecord from detailLine.
+      *
+       5000-write-summary.
+           move spaces to reportRecord
+           write reportRecord
+           move spaces to summaryLine
+           string "ENTRIES READ: "  delimited by size
+                 entryCount         delimited by size
+                 "   FLAGGED: "     delimited by size
+                 flagCount          delimited by size
+                 into summaryLine
+           end-string
+           write reportRecord from summaryLine.
+      *
+       8000-close-files.
+           close auditLogFile
+           close reportFile.
+      *
+       9999-exit.
+           goback.
