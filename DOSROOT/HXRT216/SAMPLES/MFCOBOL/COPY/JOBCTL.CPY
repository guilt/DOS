@@ -0,0 +1,13 @@
+      * JOBCTL.CPY - JOB-CONTROL-FILE master record, keyed by job-id.
+      * shared by cobsmpl (reads its own enabled/disabled flag) and
+      * jobmaint (adds/updates/deletes control records).
+         01 jobControlRecord.
+            05 jobCtlJobId       pic x(08).
+            05 jobCtlSchedStart  pic x(04).
+            05 jobCtlSchedEnd    pic x(04).
+            05 jobCtlEnabledFlag pic x(01).
+               88 jobCtlEnabled  value "Y".
+               88 jobCtlDisabled value "N".
+            05 jobCtlLastStatus  pic x(08).
+            05 jobCtlLastRunTs   pic x(19).
+            05 jobCtlNotes       pic x(40).
