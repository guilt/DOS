@@ -0,0 +1,6 @@
+      * RESTREC.CPY - restart/checkpoint marker written by cobsmpl so
+      * restart JCL can tell whether the lead step already completed.
+         01 restartRecord.
+            05 restartStepName pic x(08).
+            05 restartStartTs  pic x(19).
+            05 restartStatus   pic x(08).
