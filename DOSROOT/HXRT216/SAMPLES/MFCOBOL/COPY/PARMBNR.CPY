@@ -0,0 +1,13 @@
+      * PARMBNR.CPY - cobsmpl start-of-step parm record. the calling
+      * JCL/command line supplies one blank-delimited line:
+      *
+      *     jobid operid free-form banner text...
+      *
+      * so one compiled cobsmpl can serve every job in the batch
+      * stream. cobsmpl falls back to its own defaults when no parm
+      * is supplied.
+         01 parmBannerRec.
+            05 parmBannerLine pic x(80).
+            05 parmJobId      pic x(08).
+            05 parmOperatorId pic x(08).
+            05 parmBannerText pic x(60).
