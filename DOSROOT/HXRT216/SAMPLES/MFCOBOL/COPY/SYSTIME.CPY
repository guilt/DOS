@@ -0,0 +1,24 @@
+      * SYSTIME.CPY - Win32 SYSTEMTIME layout for GetLocalTime, plus a
+      * display-edited picture used to stamp the console banner and
+      * the audit log with the current local date and time.
+         01 sysTimeRec.
+            05 stYear      pic x(02) comp-5.
+            05 stMonth     pic x(02) comp-5.
+            05 stDayOfWeek pic x(02) comp-5.
+            05 stDay       pic x(02) comp-5.
+            05 stHour      pic x(02) comp-5.
+            05 stMinute    pic x(02) comp-5.
+            05 stSecond    pic x(02) comp-5.
+            05 stMillisec  pic x(02) comp-5.
+         01 tsDisplay.
+            05 tsYear      pic 9(04).
+            05 tsDash1     pic x value "-".
+            05 tsMonth     pic 9(02).
+            05 tsDash2     pic x value "-".
+            05 tsDay       pic 9(02).
+            05 tsSpace     pic x value " ".
+            05 tsHour      pic 9(02).
+            05 tsColon1    pic x value ":".
+            05 tsMinute    pic 9(02).
+            05 tsColon2    pic x value ":".
+            05 tsSecond    pic 9(02).
