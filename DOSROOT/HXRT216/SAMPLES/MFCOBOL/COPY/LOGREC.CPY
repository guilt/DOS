@@ -0,0 +1,8 @@
+      * LOGREC.CPY - one AUDIT-LOG line per cobsmpl invocation, so the
+      * history survives after the console buffer scrolls away.
+         01 logRecord.
+            05 logJobId      pic x(08).
+            05 logTimestamp  pic x(19).
+            05 logMessage    pic x(40).
+            05 logReturnCode pic 9(04).
+            05 logElapsedMs  pic 9(09).
