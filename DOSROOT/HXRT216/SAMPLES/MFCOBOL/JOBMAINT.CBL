@@ -0,0 +1,145 @@
+      * MicroFocus Object Cobol utility - job-control file maintenance
+      $set mf case ans85 defaultbyte"00" noosvs nobound
+      $set align"4"
+      *
+       identification division.
+      *
+       program-id. jobmaint.
+      *
+      *   add/update/delete records on the JOB-CONTROL-FILE so
+      *   operators can schedule or suspend a batch-stream job
+      *   without hand-editing JCL. parm on the command line is one
+      *   blank-delimited line:
+      *
+      *       ADD|UPD|DEL jobid startHHMM endHHMM Y|N notes...
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select jobControlFile assign "JOB-CONTROL-FILE"
+                  organization indexed
+                  access mode dynamic
+                  record key is jobCtlJobId
+                  file status is jobCtlFileStatus.
+      *
+       data division.
+       file section.
+       fd  jobControlFile
+           label records are standard.
+           copy "JOBCTL.CPY".
+      *
+       working-storage section.
+         01 jobCtlFileStatus pic x(02).
+         01 jcmParmLine      pic x(80).
+         01 jcmAction        pic x(03).
+         01 jcmScanPtr       pic 9(04) comp-5.
+         01 jcmNewSchedStart pic x(04).
+         01 jcmNewSchedEnd   pic x(04).
+         01 jcmNewEnabledFlag pic x(01).
+         01 jcmNotes         pic x(40).
+         01 msgText          pic x(60).
+      *
+       procedure division.
+      *
+       0000-main.
+           perform 1000-get-parm.
+           perform 2000-open-file.
+           if jobCtlFileStatus = "00"
+              evaluate jcmAction
+                 when "ADD"
+                    perform 3000-add-record
+                 when "UPD"
+                    perform 4000-update-record
+                 when "DEL"
+                    perform 5000-delete-record
+                 when other
+                    move "jobmaint: action must be ADD, UPD or DEL"
+                      to msgText
+                    move 16 to return-code
+                    display msgText
+              end-evaluate
+              perform 8000-close-file
+           else
+              move "jobmaint: JOB-CONTROL-FILE open failed" to msgText
+              move 16 to return-code
+              display msgText
+           end-if.
+           goback.
+      *
+       1000-get-parm.
+      *   only the first five tokens are fixed-width - action, job-id,
+      *   start, end, enabled-flag - the notes field is whatever text
+      *   remains on the line, however many words, so it is taken by
+      *   reference modification past those tokens instead of being
+      *   unstrung into a fixed target, which would keep only its
+      *   first word.
+           move spaces to jcmParmLine
+           accept jcmParmLine from command-line
+           move 1 to jcmScanPtr
+           unstring jcmParmLine delimited by all spaces
+                into jcmAction
+                     jobCtlJobId
+                     jcmNewSchedStart
+                     jcmNewSchedEnd
+                     jcmNewEnabledFlag
+                with pointer jcmScanPtr
+           end-unstring
+           move spaces to jcmNotes
+           if jcmScanPtr <= length of jcmParmLine
+              move jcmParmLine(jcmScanPtr:) to jcmNotes
+           end-if
+           move function trim(jcmNotes) to jcmNotes.
+      *
+       2000-open-file.
+           open i-o jobControlFile
+           if jobCtlFileStatus not = "00"
+              open output jobControlFile
+              close jobControlFile
+              open i-o jobControlFile
+           end-if.
+      *
+       3000-add-record.
+           move jcmNewSchedStart  to jobCtlSchedStart
+           move jcmNewSchedEnd    to jobCtlSchedEnd
+           move jcmNewEnabledFlag to jobCtlEnabledFlag
+           move jcmNotes          to jobCtlNotes
+           move spaces            to jobCtlLastStatus
+           move spaces            to jobCtlLastRunTs
+           write jobControlRecord
+              invalid key
+                 move "jobmaint: job-id already on file" to msgText
+                 move 16 to return-code
+                 display msgText
+           end-write.
+      *
+       4000-update-record.
+      *   read the existing record first so a schedule/notes update
+      *   does not wipe out the last-run status cobsmpl stamped on it.
+           read jobControlFile
+              invalid key
+                 move "jobmaint: job-id not on file" to msgText
+                 move 16 to return-code
+                 display msgText
+              not invalid key
+                 move jcmNewSchedStart  to jobCtlSchedStart
+                 move jcmNewSchedEnd    to jobCtlSchedEnd
+                 move jcmNewEnabledFlag to jobCtlEnabledFlag
+                 move jcmNotes          to jobCtlNotes
+                 rewrite jobControlRecord
+                    invalid key
+                       move "jobmaint: job-id not on file" to msgText
+                       move 16 to return-code
+                       display msgText
+                 end-rewrite
+           end-read.
+      *
+       5000-delete-record.
+           delete jobControlFile
+              invalid key
+                 move "jobmaint: job-id not on file" to msgText
+                 move 16 to return-code
+                 display msgText
+           end-delete.
+      *
+       8000-close-file.
+           close jobControlFile.
